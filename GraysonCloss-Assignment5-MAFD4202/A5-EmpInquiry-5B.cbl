@@ -0,0 +1,95 @@
+       identification division.
+       program-id. A5-EmpInquiry-5B.
+       author. name. Grayson Closs.
+       date-written. date. 2023-03-19
+      * companion lookup utility for the non-grad salary file - looks
+      *  up one employee's current salary-rec fields on demand against
+      *  the indexed copy A5-SalaryReport-5B builds alongside its
+      *  batch run, so nobody has to wait on a full report for a
+      *  one-person question
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+
+         select emp-index-in
+             assign to "../../../data/A5-SalaryData-NonGrad.idx"
+             organization is indexed
+             access mode is dynamic
+             record key is iq-emp-num.
+
+      *
+       data division.
+      *
+       file section.
+      * the indexed copy, same fields as salery-rec
+       fd emp-index-in
+           data record is iq-rec
+           record contains 36 characters.
+       01 iq-rec.
+         05 iq-emp-num         pic 999.
+         05 iq-name            pic x(15).
+         05 iq-years           pic 99.
+         05 iq-edu-code        pic x.
+         05 iq-salary          pic 9(5)v99.
+         05 iq-budget-estimate pic 9(6)v99.
+
+       working-storage section.
+       01 ws-done-flag         pic x value 'N'.
+       01 ws-input-num         pic 999 value 0.
+
+       77 ws-disp-salary       pic $z(4),z(3).99.
+       77 ws-disp-budget       pic $z(4),z(3).99.
+
+       procedure division.
+       000-main.
+      * the brains of the lookup
+         perform 50-open-files.
+         perform 100-process-inquiry.
+         perform 800-close-files.
+
+           goback.
+
+       50-open-files.
+      * the opening of the file
+         open input emp-index-in.
+
+       100-process-inquiry.
+      * keep asking until someone types 000 to quit
+         perform until ws-done-flag equals 'Y'
+           display "ENTER EMPLOYEE NUMBER (000 TO END): "
+             with no advancing
+           accept ws-input-num
+           if ws-input-num equals 0 then
+             move 'Y' to ws-done-flag
+           else
+             perform 150-lookup-employee
+           end-if
+         end-perform.
+
+       150-lookup-employee.
+      * random read against the index by emp num
+         move ws-input-num to iq-emp-num.
+         read emp-index-in
+           invalid key
+             display "EMPLOYEE " ws-input-num " NOT FOUND"
+           not invalid key
+             perform 160-display-employee
+         end-read.
+
+       160-display-employee.
+      * show what we found
+         move iq-salary          to ws-disp-salary.
+         move iq-budget-estimate to ws-disp-budget.
+         display "EMP " iq-emp-num " " iq-name.
+         display "  YEARS " iq-years " EDU CODE " iq-edu-code.
+         display "  SALARY " ws-disp-salary.
+         display "  BUDGET ESTIMATE " ws-disp-budget.
+
+       800-close-files.
+      * def not closing the file
+         close emp-index-in.
+
+       end program A5-EmpInquiry-5B.
