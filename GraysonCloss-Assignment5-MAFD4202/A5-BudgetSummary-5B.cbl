@@ -0,0 +1,167 @@
+       identification division.
+       program-id. A5-BudgetSummary-5B.
+       author. name. Grayson Closs.
+       date-written. date. 2023-03-19
+      * small driver that combines Penn's (A5-SalaryReport-5B, non
+      *  grad) total budget difference with Teller's (grad-side)
+      *  equivalent total, so the budget committee gets one
+      *  whole-organization number instead of two printouts to add
+      *  by hand. Teller writes its control file the same way Penn
+      *  does in 820-write-budget-ctl - if that file isn't there yet
+      *  the grad side is reported as not available and left out of
+      *  the combined total.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+
+         select optional penn-budget-in
+             assign to "../../../data/A5-SalaryReport-5B-BUDGET.out"
+             organization is line sequential.
+
+         select optional teller-budget-in
+             assign to "../../../data/A5-SalaryReport-Grad-BUDGET.out"
+             organization is line sequential.
+
+         select summary-out
+             assign to "../../../data/A5-BudgetSummary-5B.out"
+             organization is line sequential.
+
+      *
+       data division.
+      *
+       file section.
+       fd penn-budget-in
+           data record is pn-line
+           record contains 19 characters.
+       01 pn-line.
+         05 pn-program-id      pic x(10).
+         05 filler             pic x value spaces.
+         05 pn-tot-diff        pic S9(6)v99.
+
+       fd teller-budget-in
+           data record is tl-line
+           record contains 19 characters.
+       01 tl-line.
+         05 tl-program-id      pic x(10).
+         05 filler             pic x value spaces.
+         05 tl-tot-diff        pic S9(6)v99.
+
+       fd summary-out
+       data record is summary-line
+       record contains 80 characters.
+       01 summary-line         pic x(80).
+
+       working-storage section.
+       01 ws-penn-found        pic x value 'N'.
+       01 ws-teller-found      pic x value 'N'.
+
+      * the summary report lines
+       01 ws-title-line.
+         05 filler             pic x(23) value spaces.
+         05 filler             pic x(35) value
+         "COMBINED PENN/TELLER BUDGET SUMMARY".
+
+       01 ws-penn-line.
+         05 filler             pic x(5) value spaces.
+         05 filler             pic x(28) value
+         "NON-GRAD (PENN) BUDGET DIFF:".
+         05 filler             pic x(2) value spaces.
+         05 ws-penn-diff-disp  pic $z(3),z(3).z(2).
+         05 ws-penn-na         pic x(17) value spaces.
+
+       01 ws-teller-line.
+         05 filler             pic x(5) value spaces.
+         05 filler             pic x(28) value
+         "GRAD (TELLER) BUDGET DIFF:  ".
+         05 filler             pic x(2) value spaces.
+         05 ws-teller-diff-disp pic $z(3),z(3).z(2).
+         05 ws-teller-na       pic x(17) value spaces.
+
+       01 ws-combined-line.
+         05 filler             pic x(5) value spaces.
+         05 filler             pic x(28) value
+         "WHOLE-ORG BUDGET DIFF:      ".
+         05 filler             pic x(2) value spaces.
+         05 ws-combined-disp   pic $z(3),z(3).z(2).
+         05 ws-combined-na     pic x(17) value spaces.
+
+       77 ws-penn-diff          pic S9(6)v99 value 0.
+       77 ws-teller-diff        pic S9(6)v99 value 0.
+       77 ws-combined-diff      pic S9(6)v99 value 0.
+
+       procedure division.
+       000-main.
+      * the brains of the combined summary
+         perform 50-open-files.
+         perform 100-read-penn.
+         perform 150-read-teller.
+         perform 200-write-summary.
+         perform 800-close-files.
+
+           goback.
+
+       50-open-files.
+      * the opening of the files
+         open input penn-budget-in.
+         open input teller-budget-in.
+         open output summary-out.
+
+       100-read-penn.
+      * pull Penn's total - its control file is always there once
+      *  A5-SalaryReport-5B has run
+         read penn-budget-in into pn-line
+           at end
+             continue
+           not at end
+             move 'Y'        to ws-penn-found
+             move pn-tot-diff to ws-penn-diff
+         end-read.
+
+       150-read-teller.
+      * pull Teller's total if the grad side has produced its control
+      *  file yet - if not, we still report what we have
+         read teller-budget-in into tl-line
+           at end
+             continue
+           not at end
+             move 'Y'        to ws-teller-found
+             move tl-tot-diff to ws-teller-diff
+         end-read.
+
+       200-write-summary.
+      * lay out the combined report
+         write summary-line from ws-title-line
+           before advancing 2 lines.
+
+         move ws-penn-diff to ws-penn-diff-disp.
+         if ws-penn-found equals 'N' then
+           move "  (NOT AVAILABLE)" to ws-penn-na
+         end-if.
+         write summary-line from ws-penn-line
+           after advancing 1 lines.
+
+         move ws-teller-diff to ws-teller-diff-disp.
+         if ws-teller-found equals 'N' then
+           move "  (NOT AVAILABLE)" to ws-teller-na
+         end-if.
+         write summary-line from ws-teller-line
+           after advancing 1 lines.
+
+         compute ws-combined-diff = ws-penn-diff + ws-teller-diff.
+         move ws-combined-diff to ws-combined-disp.
+         if ws-penn-found equals 'N' or ws-teller-found equals 'N' then
+           move "  (PARTIAL TOTAL)" to ws-combined-na
+         end-if.
+         write summary-line from ws-combined-line
+           after advancing 2 lines.
+
+       800-close-files.
+      * def not closing the files
+         close penn-budget-in
+           teller-budget-in
+           summary-out.
+
+       end program A5-BudgetSummary-5B.
