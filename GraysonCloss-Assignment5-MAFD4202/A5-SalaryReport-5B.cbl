@@ -19,6 +19,64 @@
              assign to "../../../data/A5-SalaryReport-5B.out"
              organization is line sequential.
 
+      * the over-budget exception file - one line gets written here
+      *  any time an employee's new salary blows past the budget
+      *  estimate, so payroll doesn't have to wait on the full report
+         select salary-except-out
+             assign to "../../../data/A5-SalaryReport-5B-EXCEPT.out"
+             organization is line sequential.
+
+      * the raise percentages by position - HR hands us a new one of
+      *  these each fiscal year instead of us recompiling the program
+         select rates-file-in
+             assign to "../../../data/A5-RaisePercentages.dat"
+             organization is line sequential.
+
+      * the restart checkpoint - rewritten after every accepted
+      *  employee with the last emp num processed plus all the
+      *  running totals and counters, so a dead job can pick back up
+      *  instead of rerunning from record one. optional because a
+      *  fresh run won't have one yet.
+         select optional salary-ckpt-file
+             assign to "../../../data/A5-SalaryReport-5B.ckpt"
+             organization is line sequential.
+
+      * records that fail the sanity checks in 160-validate-input get
+      *  routed here with a reason code instead of flowing into the
+      *  raise calculations
+         select salary-reject-out
+             assign to "../../../data/A5-SalaryReport-5B-REJECT.out"
+             organization is line sequential.
+
+      * the plain-numeric, comma-delimited extract the payroll system
+      *  loads directly, alongside the print-formatted report
+         select salary-extract-out
+             assign to "../../../data/A5-SalaryReport-5B-EXTRACT.out"
+             organization is line sequential.
+
+      * the running audit trail - every run appends a line per
+      *  employee so HR/audit can pull multi-year raise history
+      *  without digging through old printouts
+         select optional salary-history-out
+             assign to "../../../data/A5-SalaryReport-5B-HIST.out"
+             organization is line sequential.
+
+      * a parallel indexed copy of the non-grad data, keyed on emp
+      *  num, so A5-EmpInquiry-5B can answer a one-employee question
+      *  without anybody having to wait on a full batch run
+         select salary-index-out
+             assign to "../../../data/A5-SalaryData-NonGrad.idx"
+             organization is indexed
+             access mode is dynamic
+             record key is ix-emp-num.
+
+      * a one-record control file carrying this run's total budget
+      *  difference out to A5-BudgetSummary-5B, which combines it with
+      *  Teller's grad-side total for the whole-org number
+         select salary-budget-out
+             assign to "../../../data/A5-SalaryReport-5B-BUDGET.out"
+             organization is line sequential.
+
       *
        data division.
       *
@@ -36,15 +94,168 @@
          05 sr-salary          pic 9(5)v99.
          05 sr-budget-estimate pic 9(6)v99.
 
+      * the last record in the input file is a trailer, not an
+      *  employee - emp num 999 / literal "TRAILER" flag it so
+      *  150-read-input can tell it apart and 810-check-trailer can
+      *  reconcile the record count and salary total against it
+       01 salery-trailer-rec redefines salery-rec.
+         05 tr-rec-type        pic x(3).
+         05 tr-literal         pic x(15).
+         05 filler             pic x(1).
+         05 tr-rec-count       pic 9(5).
+         05 tr-tot-salary      pic 9(10)v99.
+
        fd salary-report-out
        data record is salary-line
        record contains 106 characters.
       * the size of the report-line
        01 salary-line          pic x(106).
 
+      * the exception record - emp number, name, position, new
+      *  salary, budget estimate and the shortfall between them
+       fd salary-except-out
+           data record is ws-except-line
+           record contains 67 characters.
+       01 ws-except-line.
+         05 ex-emp-num          pic 999.
+         05 filler              pic x value spaces.
+         05 ex-name             pic x(15).
+         05 filler              pic x value spaces.
+         05 ex-position         pic x(8).
+         05 filler              pic x value spaces.
+         05 ex-new-sal          pic $z(4),z(3).99.
+         05 filler              pic x value spaces.
+         05 ex-budget-est       pic $z(4),z(3).99.
+         05 filler              pic x value spaces.
+         05 ex-shortfall        pic $z(4),z(3).99.
+
+      * one record per position - the position name and its raise
+      *  percentage for this fiscal year
+       fd rates-file-in
+           data record is rates-rec
+           record contains 10 characters.
+       01 rates-rec.
+         05 rt-pos-code         pic x(8).
+         05 rt-rate             pic 9v9.
+
+      * the checkpoint snapshot - last emp num processed, the
+      *  current page's in-progress counts and the run totals
+       fd salary-ckpt-file
+           data record is ck-rec
+           record contains 82 characters.
+       01 ck-rec.
+         05 ck-input-rec-count  pic 9(5).
+         05 ck-input-sal-total  pic 9(10)v99.
+         05 ck-emp-num          pic 999.
+         05 ck-line-count       pic 99.
+         05 ck-pg-num           pic 9.
+         05 ck-cur-analyst      pic 9.
+         05 ck-cur-sen          pic 9.
+         05 ck-cur-prog         pic 9.
+         05 ck-cur-jr           pic 9.
+         05 ck-cur-un           pic 9.
+         05 ck-analyst-tot      pic 99.
+         05 ck-sen-tot          pic 99.
+         05 ck-prog-tot         pic 99.
+         05 ck-jr-tot           pic 99.
+         05 ck-un-tot           pic 99.
+         05 ck-prog-pay-tot     pic 9(7)v99.
+         05 ck-prog-inc-tot     pic 9(7)v99.
+         05 ck-jr-pay-tot       pic 9(7)v99.
+         05 ck-jr-inc-tot       pic 9(7)v99.
+         05 ck-tot-diff-tmp     pic S9(6)v99.
+
+      * a record that failed 160-validate-input, with why
+       fd salary-reject-out
+           data record is ws-reject-line
+           record contains 50 characters.
+       01 ws-reject-line.
+         05 rj-emp-num          pic 999.
+         05 filler              pic x value spaces.
+         05 rj-name             pic x(15).
+         05 filler              pic x value spaces.
+         05 rj-reason           pic x(30).
+
+      * comma-delimited extract record - plain numeric fields, no
+      *  dollar signs or commas in the amounts, for a program to read
+       fd salary-extract-out
+           data record is ws-extract-line
+           record contains 58 characters.
+       01 ws-extract-line.
+         05 xt-emp-num          pic 9(3).
+         05 filler              pic x value ",".
+         05 xt-name             pic x(15).
+         05 filler              pic x value ",".
+         05 xt-position         pic x(8).
+         05 filler              pic x value ",".
+         05 xt-old-sal          pic 9(7)v99.
+         05 filler              pic x value ",".
+         05 xt-increase         pic 9(7)v99.
+         05 filler              pic x value ",".
+         05 xt-new-sal          pic 9(7)v99.
+
+      * one line per employee per run - old salary vs new salary as
+      *  of this run date, so the history builds year over year
+       fd salary-history-out
+           data record is ws-history-line
+           record contains 41 characters.
+       01 ws-history-line.
+         05 hs-emp-num          pic 999.
+         05 filler              pic x value spaces.
+         05 hs-run-date         pic 9(8).
+         05 filler              pic x value spaces.
+         05 hs-old-salary       pic 9(7)v99.
+         05 filler              pic x value spaces.
+         05 hs-new-salary       pic 9(7)v99.
+         05 filler              pic x value spaces.
+         05 hs-position         pic x(8).
+
+      * the indexed copy of salery-rec - same fields, keyed layout
+       fd salary-index-out
+           data record is ix-rec
+           record contains 36 characters.
+       01 ix-rec.
+         05 ix-emp-num          pic 999.
+         05 ix-name             pic x(15).
+         05 ix-years            pic 99.
+         05 ix-edu-code         pic x.
+         05 ix-salary           pic 9(5)v99.
+         05 ix-budget-estimate  pic 9(6)v99.
+
+      * one record telling A5-BudgetSummary-5B who we are and what
+      *  our final total budget difference came out to
+       fd salary-budget-out
+           data record is ws-budget-ctl-line
+           record contains 19 characters.
+       01 ws-budget-ctl-line.
+         05 bg-program-id       pic x(10).
+         05 filler              pic x value spaces.
+         05 bg-tot-diff         pic S9(6)v99.
+
        working-storage section.
       * important vars for calcs
        01 ws-eof-flag          pic x value 'N'.
+       01 ws-rates-eof-flag    pic x value 'N'.
+       01 ws-restart-flag      pic x value 'N'.
+       01 ws-restart-emp-num   pic 999 value 0.
+       01 ws-restart-skip-flag pic x value 'N'.
+       01 ws-reject-flag       pic x value 'N'.
+       01 ws-reject-reason     pic x(30) value spaces.
+       01 ws-dup-found         pic x value 'N'.
+       01 ws-trailer-found     pic x value 'N'.
+       01 ws-trailer-bad       pic x value 'N'.
+       01 ws-trailer-rec-count pic 9(5) value 0.
+       01 ws-trailer-tot-salary pic 9(10)v99 value 0.
+       01 ws-input-rec-count   pic 9(5) value 0.
+       01 ws-input-sal-total   pic 9(10)v99 value 0.
+       01 ws-run-date          pic 9(8) value 0.
+
+      * emp numbers seen so far this run, for the duplicate check -
+      *  sized to the full range sr-emp-num can legally carry (999 is
+      *  reserved for the trailer sentinel, so 998 covers every
+      *  accepted employee)
+       01 ws-seen-table.
+         05 ws-seen-entry      pic 999 occurs 998 times.
        01 ws-line-count        pic 99 value 0.
        01 ws-pg-break          pic x value X'0C'.
 
@@ -181,9 +392,22 @@
 
       * 77 storage variables for calculations in our compute statments
        
+       77 ws-analyst-str       pic x(7) value "Analyst".
+       77 ws-sen-str           pic x(8) value "Sen Prog".
        77 ws-prog-str          pic x(4) value "PROG".
        77 ws-jr-prog-str       pic x(7) value "JR PROG".
-       
+
+      * analyst and senior programmer are the educated tiers - the
+      *  edu code has to clear the bar below before years alone will
+      *  bump someone up out of plain prog
+       77 ws-analyst-edu-min   pic x value "3".
+       77 ws-sen-edu-min       pic x value "2".
+
+      * these four default to last year's rates and get overlaid by
+      *  45-load-rates if rates-file-in has a matching record, so a
+      *  missing rates file degrades gracefully instead of failing
+       77 ws-analyst-per       pic 9v9 value 9.0.
+       77 ws-sen-per           pic 9v9 value 7.8.
        77 ws-prog-per          pic 9v9 value 6.7.
        77 ws-jr-per            pic 9v9 value 3.2.
        77 ws-pay-inc           pic 9(6)v99.
@@ -203,23 +427,131 @@
        77 ws-jr-inc-tot        pic 9(7)v99 value 0.
        77 ws-lines-pr-pg       pic 99 value 20.
 
+       77 ws-min-reasonable-sal pic 9(5)v99 value 1000.00.
+       77 ws-max-reasonable-sal pic 9(5)v99 value 95000.00.
+       77 ws-seen-count        pic 999 value 0.
+       77 ws-dup-idx           pic 999 value 0.
+
        procedure division.
        000-main.
       * The false brains of the operation
+         accept ws-run-date from date yyyymmdd.
+         perform 42-check-restart.
          perform 50-open-files.
-         write salary-line from ws-heading-name-line
-         before advancing 2 lines.
+         perform 45-load-rates.
+         if ws-restart-flag equals 'N' then
+           write salary-line from ws-heading-name-line
+           before advancing 2 lines
+         end-if.
+         if ws-restart-flag equals 'Y' then
+           perform 65-skip-to-restart
+         end-if.
          perform 100-process-pages.
 
          perform 800-close-files.
 
            goback.
 
+       42-check-restart.
+      * see if a checkpoint is sitting there from a prior run that
+      *  died partway through - if so we resume instead of starting
+      *  record one over again
+         open input salary-ckpt-file.
+         read salary-ckpt-file into ck-rec
+           at end
+             move 'N' to ws-restart-flag
+           not at end
+             if ck-emp-num greater than 0 then
+               move 'Y' to ws-restart-flag
+               perform 44-restore-checkpoint
+             end-if
+         end-read.
+         close salary-ckpt-file.
+
+       44-restore-checkpoint.
+      * pull the saved totals and counters back into working storage
+         move ck-emp-num      to ws-restart-emp-num.
+         move ck-line-count   to ws-line-count.
+         move ck-pg-num       to ws-pg-num-title.
+         move ck-cur-analyst  to ws-analyst-count.
+         move ck-cur-sen      to ws-sen-count.
+         move ck-cur-prog     to ws-prog-count.
+         move ck-cur-jr       to ws-jr-prog-count.
+         move ck-cur-un       to ws-un-count.
+         move ck-analyst-tot  to ws-analyst-tot-count.
+         move ck-sen-tot      to ws-sen-tot-count.
+         move ck-prog-tot     to ws-prog-tot-count.
+         move ck-jr-tot       to ws-jr-tot-count.
+         move ck-un-tot       to ws-un-tot-count.
+         move ck-prog-pay-tot to ws-prog-pay-tot.
+         move ck-prog-inc-tot to ws-prog-inc-tot.
+         move ck-jr-pay-tot   to ws-jr-pay-tot.
+         move ck-jr-inc-tot   to ws-jr-inc-tot.
+         move ck-tot-diff-tmp to ws-tot-diff-tmp.
+         move ck-input-rec-count to ws-input-rec-count.
+         move ck-input-sal-total to ws-input-sal-total.
+
        50-open-files.
       * the opening of the files
          open input salary-report-in.
-         open output salary-report-out.
-           
+         open input rates-file-in.
+         open extend salary-history-out.
+         if ws-restart-flag equals 'Y' then
+           open extend salary-report-out
+           open extend salary-except-out
+           open extend salary-reject-out
+           open extend salary-extract-out
+           open i-o salary-index-out
+         else
+           open output salary-report-out
+           open output salary-except-out
+           open output salary-reject-out
+           open output salary-extract-out
+           open output salary-index-out
+         end-if.
+
+       65-skip-to-restart.
+      * fast-forward past the records the dead run already finished -
+      *  re-run the same validation each one went through the first
+      *  time (not just a blind mark-seen) so a record that was
+      *  rejected before the crash stays unseen, and its emp num
+      *  stays free for a later legitimate record to use
+         move 'Y' to ws-restart-skip-flag.
+         perform until sr-emp-num equals ws-restart-emp-num
+             or ws-eof-flag equals 'Y'
+           perform 150-read-input
+           if ws-eof-flag equals 'N' then
+             perform 160-validate-input
+           end-if
+         end-perform.
+         move 'N' to ws-restart-skip-flag.
+
+       45-load-rates.
+      * overlay this year's raise percentages from the rates file -
+      *  any position not found in the file just keeps its default
+         perform until ws-rates-eof-flag equals 'Y'
+           read rates-file-in next record into rates-rec
+             at end
+               move 'Y' to ws-rates-eof-flag
+           end-read
+           if ws-rates-eof-flag equals 'N' then
+             perform 47-apply-rate
+           end-if
+         end-perform.
+
+       47-apply-rate.
+      * slot this rate into the matching position's percentage
+         evaluate rt-pos-code
+           when "Analyst"
+             move rt-rate to ws-analyst-per
+           when "Sen Prog"
+             move rt-rate to ws-sen-per
+           when "PROG"
+             move rt-rate to ws-prog-per
+           when "JR PROG"
+             move rt-rate to ws-jr-per
+         end-evaluate.
+
        100-process-pages.
 
       * the brains of the operation
@@ -228,29 +560,153 @@
 
          perform 150-read-input
            if ws-eof-flag equals 'N' then
-             perform 300-initialize-vars
+             perform 155-tally-input
+             perform 160-validate-input
 
-             perform 200-who-is-who
+             if ws-reject-flag equals 'N' then
+               perform 300-initialize-vars
 
-             if (ws-line-count equals ws-lines-pr-pg) then
+               perform 200-who-is-who
 
-               perform 450-write-pg-footer
-               perform 410-prep-pg-footer
-               write salary-line from ws-pg-break
+               if (ws-line-count equals ws-lines-pr-pg) then
+
+                 perform 450-write-pg-footer
+                 perform 410-prep-pg-footer
+                 write salary-line from ws-pg-break
+               end-if
              end-if
+
+      * checkpoint after every record read, accepted or rejected, so
+      *  a restart's skip-ahead boundary covers trailing rejects too
+      *  and never re-validates (and re-logs) the same reject twice
+             perform 105-write-checkpoint
            end-if
          end-perform.
 
          perform 450-write-pg-footer.
          perform 410-prep-pg-footer.
          perform 600-avg-footer.
+         perform 107-clear-checkpoint.
 
        150-read-input.
-      * reads the next line in the file and changes the flag if reaches the end
+      * reads the next line in the file and changes the flag if
+      *  reaches the end, or pulls the trailer record's counts off to
+      *  the side if this is the last record in the file
            read salary-report-in next record into salery-rec
                at end
                    move 'Y' to ws-eof-flag
            end-read.
+           if ws-eof-flag equals 'N' then
+      * emp num 999 is the top of this file's 3-digit range, so it
+      *  doubles as the trailer sentinel - requiring the "TRAILER"
+      *  literal too makes a real employee 999 colliding with this
+      *  check exceedingly unlikely, but not impossible. widening the
+      *  emp num field to rule it out entirely would mean resizing
+      *  every record layout built off salery-rec, so until HR assigns
+      *  a number that high this two-part check is the accepted
+      *  tradeoff.
+             if sr-emp-num equals 999
+                 and sr-name(1:7) equals "TRAILER" then
+               move 'Y' to ws-trailer-found
+               move 'Y' to ws-eof-flag
+               move tr-rec-count  to ws-trailer-rec-count
+               move tr-tot-salary to ws-trailer-tot-salary
+             end-if
+           end-if.
+
+       155-tally-input.
+      * count this record toward the trailer reconciliation, before
+      *  it's even been validated
+         add 1         to ws-input-rec-count.
+         add sr-salary to ws-input-sal-total.
+
+       105-write-checkpoint.
+      * snapshot where we are so a rerun can pick up from here
+         move sr-emp-num        to ck-emp-num.
+         move ws-line-count     to ck-line-count.
+         move ws-pg-num-title   to ck-pg-num.
+         move ws-analyst-count  to ck-cur-analyst.
+         move ws-sen-count      to ck-cur-sen.
+         move ws-prog-count     to ck-cur-prog.
+         move ws-jr-prog-count  to ck-cur-jr.
+         move ws-un-count       to ck-cur-un.
+         move ws-analyst-tot-count to ck-analyst-tot.
+         move ws-sen-tot-count  to ck-sen-tot.
+         move ws-prog-tot-count to ck-prog-tot.
+         move ws-jr-tot-count   to ck-jr-tot.
+         move ws-un-tot-count   to ck-un-tot.
+         move ws-prog-pay-tot   to ck-prog-pay-tot.
+         move ws-prog-inc-tot   to ck-prog-inc-tot.
+         move ws-jr-pay-tot     to ck-jr-pay-tot.
+         move ws-jr-inc-tot     to ck-jr-inc-tot.
+         move ws-tot-diff-tmp   to ck-tot-diff-tmp.
+         move ws-input-rec-count to ck-input-rec-count.
+         move ws-input-sal-total to ck-input-sal-total.
+         open output salary-ckpt-file.
+         write ck-rec.
+         close salary-ckpt-file.
+
+       107-clear-checkpoint.
+      * the run finished clean - clear the checkpoint so the next
+      *  run starts fresh instead of thinking it's a restart
+         move 0 to ck-emp-num.
+         open output salary-ckpt-file.
+         write ck-rec.
+         close salary-ckpt-file.
+
+       160-validate-input.
+      * basic sanity checks before a record gets anywhere near the
+      *  raise calculations
+         move 'N'    to ws-reject-flag.
+         move spaces to ws-reject-reason.
+         if sr-edu-code equals space then
+           move 'Y' to ws-reject-flag
+           move "MISSING EDU CODE" to ws-reject-reason
+         else
+           if sr-salary less than ws-min-reasonable-sal
+               or sr-salary greater than ws-max-reasonable-sal then
+             move 'Y' to ws-reject-flag
+             move "SALARY OUT OF RANGE" to ws-reject-reason
+           else
+             perform 165-check-duplicate
+             if ws-dup-found equals 'Y' then
+               move 'Y' to ws-reject-flag
+               move "DUPLICATE EMP NUMBER" to ws-reject-reason
+             end-if
+           end-if
+         end-if.
+         if ws-reject-flag equals 'Y' then
+           perform 168-write-reject
+         else
+           perform 170-mark-seen
+         end-if.
+
+       165-check-duplicate.
+      * linear search of this run's emp numbers seen so far
+         move 'N' to ws-dup-found.
+         move 1   to ws-dup-idx.
+         perform until ws-dup-idx greater ws-seen-count
+           if ws-seen-entry(ws-dup-idx) equals sr-emp-num then
+             move 'Y' to ws-dup-found
+           end-if
+           add 1 to ws-dup-idx
+         end-perform.
+
+       168-write-reject.
+      * log the bad record with its reason so it can get fixed - but
+      *  not during the restart skip-ahead, since this same record
+      *  was already logged by the dead run before it crashed
+         if ws-restart-skip-flag equals 'N' then
+           move sr-emp-num     to rj-emp-num
+           move sr-name        to rj-name
+           move ws-reject-reason to rj-reason
+           write ws-reject-line
+         end-if.
+
+       170-mark-seen.
+      * record passed - remember its emp num for future dup checks
+         add 1            to ws-seen-count.
+         move sr-emp-num  to ws-seen-entry(ws-seen-count).
 
        200-who-is-who.
       * we need to figure out who is smarticle
@@ -259,7 +715,13 @@
            perform 350-write-header
          end-if.
          if sr-years greater 10 then
-           perform 250-n-prog
+           if sr-edu-code greater or equal ws-analyst-edu-min then
+             perform 220-n-analyst
+           else if sr-edu-code equal ws-sen-edu-min then
+             perform 230-n-sen-prog
+           else
+             perform 250-n-prog
+           end-if
          end-if.
          if sr-years less or equal 10
            and sr-years greater 4 then
@@ -270,8 +732,33 @@
          end-if.
          perform 250-diff-math.
          perform 400-write-pages.
+         perform 405-write-extract.
+         perform 407-write-history.
+         perform 408-write-index.
            
 
+       220-n-analyst.
+      * degreed analyst calcs and counts
+           move ws-analyst-str to ws-position.
+           move ws-analyst-per to ws-increase-per.
+           compute ws-pay-inc rounded =
+             sr-salary * (ws-analyst-per / 100).
+           move ws-pay-inc     to ws-increase-pay.
+           compute ws-new-sal-tmp = ws-pay-inc + sr-salary.
+           add 1               to ws-analyst-count.
+           move ws-new-sal-tmp to ws-new-sal.
+
+       230-n-sen-prog.
+      * senior programmer calcs and counts
+           move ws-sen-str     to ws-position.
+           move ws-sen-per     to ws-increase-per.
+           compute ws-pay-inc rounded =
+             sr-salary * (ws-sen-per / 100).
+           move ws-pay-inc     to ws-increase-pay.
+           compute ws-new-sal-tmp = ws-pay-inc + sr-salary.
+           add 1               to ws-sen-count.
+           move ws-new-sal-tmp to ws-new-sal.
+
        250-n-prog.
       * uneducated programmer calcs and counts
            move ws-prog-str    to ws-position.
@@ -316,6 +803,20 @@
          add ws-diff-tmp      to ws-tot-diff-tmp.
          move ws-tot-diff-tmp to ws-tot-diff.
 
+         if ws-diff-tmp less than 0 then
+           perform 255-write-exception
+         end-if.
+
+       255-write-exception.
+      * over budget - log it so payroll can chase it down today
+         move sr-emp-num      to ex-emp-num.
+         move sr-name         to ex-name.
+         move ws-position     to ex-position.
+         move ws-new-sal-tmp  to ex-new-sal.
+         move sr-budget-estimate to ex-budget-est.
+         move ws-diff-tmp     to ex-shortfall.
+         write ws-except-line.
+
        300-initialize-vars.
       * reseting variables
          move "%"                to ws-per-detail.
@@ -343,6 +844,38 @@
 
          add 1 to ws-line-count.
 
+       405-write-extract.
+      * plain numeric extract line for the payroll system to load
+         move sr-emp-num     to xt-emp-num.
+         move sr-name        to xt-name.
+         move ws-position    to xt-position.
+         move sr-salary      to xt-old-sal.
+         move ws-pay-inc     to xt-increase.
+         move ws-new-sal-tmp to xt-new-sal.
+         write ws-extract-line.
+
+       407-write-history.
+      * append this cycle's old/new salary to the running audit trail
+         move sr-emp-num     to hs-emp-num.
+         move ws-run-date    to hs-run-date.
+         move sr-salary      to hs-old-salary.
+         move ws-new-sal-tmp to hs-new-salary.
+         move ws-position    to hs-position.
+         write ws-history-line.
+
+       408-write-index.
+      * refresh this employee's slot in the indexed lookup copy
+         move sr-emp-num         to ix-emp-num.
+         move sr-name            to ix-name.
+         move sr-years            to ix-years.
+         move sr-edu-code         to ix-edu-code.
+         move sr-salary           to ix-salary.
+         move sr-budget-estimate  to ix-budget-estimate.
+         write ix-rec
+           invalid key
+             display "DUPLICATE INDEX KEY FOR EMP " sr-emp-num
+         end-write.
+
        410-prep-pg-footer.
       * calcs for the page footer
          add ws-analyst-count  to ws-analyst-tot-count.
@@ -376,18 +909,69 @@
          write salary-line from ws-budget-diff-footer
            after advancing 2 lines.
        700-avg-math.
-      * doing all the average math for the main footer
-         
-         compute ws-prog-avg rounded =
-           (ws-prog-inc-tot - ws-prog-pay-tot)
-           / ws-prog-tot-count.
+      * doing all the average math for the main footer - zero-fill
+      *  an average instead of dividing by a count that never got
+      *  any members this run
+
+         if ws-prog-tot-count equals 0 then
+           move 0 to ws-prog-avg
+         else
+           compute ws-prog-avg rounded =
+             (ws-prog-inc-tot - ws-prog-pay-tot)
+             / ws-prog-tot-count
+         end-if.
 
-         compute ws-jr-avg rounded =
-           (ws-jr-inc-tot - ws-jr-pay-tot)
-           / ws-jr-tot-count.
+         if ws-jr-tot-count equals 0 then
+           move 0 to ws-jr-avg
+         else
+           compute ws-jr-avg rounded =
+             (ws-jr-inc-tot - ws-jr-pay-tot)
+             / ws-jr-tot-count
+         end-if.
        800-close-files.
       * def not closing the files
+         if ws-trailer-found equals 'Y' then
+           perform 810-check-trailer
+         else
+           display "WARNING - A5-SALARYDATA-NONGRAD.DAT HAD NO "
+             "TRAILER RECORD - COUNTS NOT VERIFIED"
+         end-if.
+         if ws-trailer-bad equals 'N' then
+           perform 820-write-budget-ctl
+         else
+           display "SKIPPING BUDGET CONTROL FILE - RUN FAILED "
+             "TRAILER CHECK"
+         end-if.
          close salary-report-in
-           salary-report-out.
-             
+           salary-report-out
+           salary-except-out
+           salary-reject-out
+           salary-extract-out
+           salary-history-out
+           salary-index-out
+           rates-file-in.
+
+       820-write-budget-ctl.
+      * hand our final total off to A5-BudgetSummary-5B
+         move "PENN"          to bg-program-id.
+         move ws-tot-diff-tmp to bg-tot-diff.
+         open output salary-budget-out.
+         write ws-budget-ctl-line.
+         close salary-budget-out.
+
+       810-check-trailer.
+      * the extract is only as good as the trailer says it is - if
+      *  the counts don't match, something got truncated upstream
+         if ws-input-rec-count not equal ws-trailer-rec-count
+             or ws-input-sal-total not equal ws-trailer-tot-salary
+             then
+           display "INPUT FILE TRAILER MISMATCH - RUN REJECTED"
+           display "  RECORDS READ " ws-input-rec-count
+             " TRAILER RECORD COUNT " ws-trailer-rec-count
+           display "  SALARY TOTAL READ " ws-input-sal-total
+             " TRAILER SALARY TOTAL " ws-trailer-tot-salary
+           move 16 to return-code
+           move 'Y' to ws-trailer-bad
+         end-if.
+
        end program A5-SalaryReport-5B.
\ No newline at end of file
